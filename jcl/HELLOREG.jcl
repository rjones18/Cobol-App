@@ -0,0 +1,172 @@
+//HELLOREG JOB (ACCTNO),'HELLO REGRESSION',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*----------------------------------------------------------
+//* HELLOREG - REGRESSION HARNESS FOR THE HELLO CGI PROGRAM
+//*----------------------------------------------------------
+//* 2026-08-08 RJ  ORIGINAL - RUN BEFORE EACH RELEASE. FEEDS
+//*                HELLO A SET OF CANNED QUERY_STRING/HTTP_COOKIE
+//*                INPUTS THROUGH BPXBATCH AND COMPARES THE
+//*                CAPTURED SYSOUT AGAINST A GOLDEN COPY CAPTURED
+//*                THE LAST TIME A HUMAN VERIFIED THE OUTPUT WAS
+//*                CORRECT. A NONZERO RETURN CODE OUT OF ANY
+//*                CMPn STEP MEANS A REGRESSION - DO NOT RELEASE
+//*                UNTIL IT IS EXPLAINED AND THE GOLDEN COPY IS
+//*                RE-CAPTURED ON PURPOSE.
+//*
+//*                EACH TEST STEP RUNS HELLO STANDALONE (NOT
+//*                THROUGH WEBMAIN) SO A ROUTING CHANGE IN
+//*                WEBMAIN DOES NOT MASK A REGRESSION IN HELLO
+//*                ITSELF.
+//*
+//*                EACH TEST STEP BINDS DDNAMES HITCNT AND VISLOG
+//*                TO THE SAME CATALOGUED HITCNT CLUSTER AND
+//*                VISITOR-LOG DATASET HELLO'S OWN SELECT/ASSIGN
+//*                RESOLVES AT RUNTIME, SO RESETCNT'S RESET OF
+//*                HELLO.HITCNT.KSDS ACTUALLY REACHES THE RUN AND
+//*                VISIT COUNTS IN THE GOLDEN OUTPUT STAY
+//*                REPRODUCIBLE ACROSS REPEATED JOB RUNS.
+//*----------------------------------------------------------
+//* 2026-08-09 RJ  FIXED SYSUT2 DD POSITIONAL/KEYWORD ORDER ON
+//*                CMP1-CMP4 (THE INSTREAM DATA MUST PRECEDE
+//*                DCB=), CORRECTED RECORDSIZE ON THE HITCNT
+//*                CLUSTER DEFINE TO MATCH HCT-RECORD'S ACTUAL
+//*                44-BYTE LENGTH, AND ADDED THE HITCNT/VISLOG
+//*                DD STATEMENTS DESCRIBED ABOVE. ALSO DROPPED THE
+//*                JOB-LEVEL (AND REDUNDANT STEP-LEVEL) COND=(0,NE),
+//*                WHICH SKIPPED EVERY STEP AFTER THE FIRST NONZERO
+//*                RC - A SECOND REGRESSION WOULD NEVER GET REPORTED.
+//*                EACH TESTN/CMPN PAIR NOW RUNS AND REPORTS
+//*                INDEPENDENTLY OF THE OTHERS.
+//*----------------------------------------------------------
+//*
+//*----------------------------------------------------------
+//* RESETCNT - START EACH REGRESSION RUN WITH AN EMPTY HIT
+//*            COUNTER SO VISIT COUNTS IN THE GOLDEN OUTPUT
+//*            ARE REPRODUCIBLE.
+//*----------------------------------------------------------
+//RESETCNT EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DELETE HELLO.HITCNT.KSDS CLUSTER
+  SET MAXCC = 0
+  DEFINE CLUSTER (NAME(HELLO.HITCNT.KSDS)   -
+         INDEXED                            -
+         KEYS(30 0)                         -
+         RECORDSIZE(44 44)                  -
+         TRACKS(1 1))                       -
+         DATA(NAME(HELLO.HITCNT.KSDS.DATA))
+/*
+//*
+//*----------------------------------------------------------
+//* TEST1 - VALID NAME AND LANGUAGE
+//*----------------------------------------------------------
+//TEST1    EXEC PGM=BPXBATCH,PARM='PGM /webshare/bin/hello'
+//HITCNT   DD  DSN=HELLO.HITCNT.KSDS,DISP=SHR
+//VISLOG   DD  DSN=HELLO.VISITOR.LOG,DISP=(MOD,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=258,BLKSIZE=2580),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//STDENV   DD  *
+QUERY_STRING=name=Ada&lang=EN
+HTTP_COOKIE=REGTEST1
+/*
+//STDOUT   DD  DSN=&&OUT1,DISP=(NEW,PASS),
+//             DCB=(RECFM=FB,LRECL=120,BLKSIZE=1200),
+//             SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA
+//STDERR   DD  SYSOUT=*
+//*
+//CMP1     EXEC PGM=IEBCOMPR
+//SYSPRINT DD  SYSOUT=*
+//SYSUT1   DD  DSN=&&OUT1,DISP=(OLD,DELETE)
+//SYSUT2   DD  *,DCB=(RECFM=FB,LRECL=120,BLKSIZE=1200)
+Status: 200 OK
+Content-Type: text/html
+Content-Length:   61
+
+<html><body><h1>
+Hello, Ada - visit 1 times</h1></body></html>
+/*
+//*
+//*----------------------------------------------------------
+//* TEST2 - MISSING NAME PARAMETER (EXPECT STATUS 500)
+//*----------------------------------------------------------
+//TEST2    EXEC PGM=BPXBATCH,PARM='PGM /webshare/bin/hello'
+//HITCNT   DD  DSN=HELLO.HITCNT.KSDS,DISP=SHR
+//VISLOG   DD  DSN=HELLO.VISITOR.LOG,DISP=(MOD,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=258,BLKSIZE=2580),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//STDENV   DD  *
+QUERY_STRING=lang=EN
+HTTP_COOKIE=REGTEST2
+/*
+//STDOUT   DD  DSN=&&OUT2,DISP=(NEW,PASS),
+//             DCB=(RECFM=FB,LRECL=120,BLKSIZE=1200),
+//             SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA
+//STDERR   DD  SYSOUT=*
+//*
+//CMP2     EXEC PGM=IEBCOMPR
+//SYSPRINT DD  SYSOUT=*
+//SYSUT1   DD  DSN=&&OUT2,DISP=(OLD,DELETE)
+//SYSUT2   DD  *,DCB=(RECFM=FB,LRECL=120,BLKSIZE=1200)
+Status: 500 Internal Server Error
+Content-Type: text/html
+Content-Length:   74
+
+<html><body><h1>Error: missing required parameter: name</h1></body></html>
+/*
+//*
+//*----------------------------------------------------------
+//* TEST3 - OVERSIZED NAME PARAMETER (EXPECT STATUS 500)
+//*----------------------------------------------------------
+//TEST3    EXEC PGM=BPXBATCH,PARM='PGM /webshare/bin/hello'
+//HITCNT   DD  DSN=HELLO.HITCNT.KSDS,DISP=SHR
+//VISLOG   DD  DSN=HELLO.VISITOR.LOG,DISP=(MOD,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=258,BLKSIZE=2580),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//STDENV   DD  *
+QUERY_STRING=name=ThisNameIsWayTooLongForTheField&lang=EN
+HTTP_COOKIE=REGTEST3
+/*
+//STDOUT   DD  DSN=&&OUT3,DISP=(NEW,PASS),
+//             DCB=(RECFM=FB,LRECL=120,BLKSIZE=1200),
+//             SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA
+//STDERR   DD  SYSOUT=*
+//*
+//CMP3     EXEC PGM=IEBCOMPR
+//SYSPRINT DD  SYSOUT=*
+//SYSUT1   DD  DSN=&&OUT3,DISP=(OLD,DELETE)
+//SYSUT2   DD  *,DCB=(RECFM=FB,LRECL=120,BLKSIZE=1200)
+Status: 500 Internal Server Error
+Content-Type: text/html
+Content-Length:   79
+
+<html><body><h1>Error: parameter name exceeds maximum length</h1></body></html>
+/*
+//*
+//*----------------------------------------------------------
+//* TEST4 - UNRECOGNIZED LANGUAGE CODE (EXPECT STATUS 500)
+//*----------------------------------------------------------
+//TEST4    EXEC PGM=BPXBATCH,PARM='PGM /webshare/bin/hello'
+//HITCNT   DD  DSN=HELLO.HITCNT.KSDS,DISP=SHR
+//VISLOG   DD  DSN=HELLO.VISITOR.LOG,DISP=(MOD,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=258,BLKSIZE=2580),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//STDENV   DD  *
+QUERY_STRING=name=Ada&lang=ZZ
+HTTP_COOKIE=REGTEST4
+/*
+//STDOUT   DD  DSN=&&OUT4,DISP=(NEW,PASS),
+//             DCB=(RECFM=FB,LRECL=120,BLKSIZE=1200),
+//             SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA
+//STDERR   DD  SYSOUT=*
+//*
+//CMP4     EXEC PGM=IEBCOMPR
+//SYSPRINT DD  SYSOUT=*
+//SYSUT1   DD  DSN=&&OUT4,DISP=(OLD,DELETE)
+//SYSUT2   DD  *,DCB=(RECFM=FB,LRECL=120,BLKSIZE=1200)
+Status: 500 Internal Server Error
+Content-Type: text/html
+Content-Length:   63
+
+<html><body><h1>Error: invalid language code</h1></body></html>
+/*
+//
