@@ -0,0 +1,269 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     TRAFRPT.
+000300 AUTHOR.         R JONES.
+000400 INSTALLATION.   WEB SERVICES GROUP.
+000500 DATE-WRITTEN.   2026-08-08.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------
+001000* 2026-08-08 RJ  ORIGINAL PROGRAM - END-OF-BATCH-WINDOW
+001100*                REPORT THAT ROLLS UP VISITOR-LOG INTO A
+001200*                DAILY HIT COUNT BY HOUR AND BY LANGUAGE
+001300*                CODE, SO OPERATIONS GETS A DIGEST INSTEAD
+001400*                OF HAVING TO READ THE DETAIL LOG.
+001500*----------------------------------------------------------
+001600
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT VISITOR-LOG ASSIGN TO "VISLOG"
+002100         ORGANIZATION IS SEQUENTIAL.
+002200     SELECT TRAFFIC-RPT ASSIGN TO "TRAFOUT"
+002300         ORGANIZATION IS SEQUENTIAL.
+002400
+002500 DATA DIVISION.
+002600 FILE SECTION.
+002700 FD  VISITOR-LOG
+002800     RECORDING MODE IS F.
+002900     COPY VISLOGR.
+003000 FD  TRAFFIC-RPT
+003100     RECORDING MODE IS F
+003200     LABEL RECORDS ARE STANDARD.
+003300 01  RPT-LINE                PIC X(80).
+003400
+003500 WORKING-STORAGE SECTION.
+003600*----------------------------------------------------------
+003700* END-OF-FILE CONTROL
+003800*----------------------------------------------------------
+003900 01  WS-EOF-SW               PIC X(01) VALUE "N".
+004000     88  WS-EOF-REACHED               VALUE "Y".
+004100
+004200*----------------------------------------------------------
+004300* HOURLY ROLLUP TABLE - ONE ENTRY PER HOUR OF THE DAY
+004400*----------------------------------------------------------
+004500 01  TRF-HOUR-TABLE.
+004600     05  TRF-HOUR-ENTRY      OCCURS 24 TIMES
+004700                             INDEXED BY TRF-HOUR-IX.
+004800         10  TRF-HOUR-COUNT  PIC 9(07) COMP.
+004900 01  WS-HOUR-NUM             PIC 9(02) VALUE ZERO.
+005000 01  WS-HOUR-IX              PIC 9(02) COMP VALUE ZERO.
+005100
+005200*----------------------------------------------------------
+005300* LANGUAGE-CODE ROLLUP TABLE (SEE COPYBOOKS/LANGTAB.CPY)
+005400*----------------------------------------------------------
+005500     COPY LANGTAB.
+005600 01  TRF-LANG-TABLE.
+005700     05  TRF-LANG-ENTRY      OCCURS 5 TIMES
+005800                             INDEXED BY TRF-LANG-IX.
+005900         10  TRF-LANG-COUNT  PIC 9(07) COMP.
+006000 01  WS-LANG-MATCH-SW        PIC X(01) VALUE "N".
+006100     88  WS-LANG-MATCHED              VALUE "Y".
+006200 01  WS-UNKNOWN-LANG-COUNT   PIC 9(07) COMP VALUE ZERO.
+006300
+006400*----------------------------------------------------------
+006500* GRAND TOTAL AND REPORT DATE
+006600*----------------------------------------------------------
+006700 01  WS-TOTAL-HITS           PIC 9(07) COMP VALUE ZERO.
+006800 01  WS-CURRENT-DATE         PIC 9(08) VALUE ZERO.
+006900
+007000*----------------------------------------------------------
+007100* REPORT LINE BUILD AREAS
+007200*----------------------------------------------------------
+007300 01  WS-RPT-LINE             PIC X(80) VALUE SPACES.
+007400 01  WS-RPT-HOUR-NUM         PIC 9(02) COMP VALUE ZERO.
+007500 01  WS-RPT-HOUR-ED          PIC 99.
+007600 01  WS-RPT-COUNT-ED         PIC ZZZZZZ9.
+007700
+007800 PROCEDURE DIVISION.
+007900*----------------------------------------------------------
+008000 0000-MAINLINE.
+008100*----------------------------------------------------------
+008200     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+008300     PERFORM 2000-PROCESS-VISITOR-LOG THRU 2000-EXIT
+008400     PERFORM 8000-PRINT-REPORT THRU 8000-EXIT
+008500     PERFORM 9000-TERMINATE THRU 9000-EXIT
+008600     STOP RUN.
+008700
+008800*----------------------------------------------------------
+008900 1000-INITIALIZE.
+009000*----------------------------------------------------------
+009100     INITIALIZE TRF-HOUR-TABLE
+009200     INITIALIZE TRF-LANG-TABLE
+009300     MOVE ZERO TO WS-UNKNOWN-LANG-COUNT
+009400     MOVE ZERO TO WS-TOTAL-HITS
+009500     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+009600     OPEN INPUT VISITOR-LOG
+009700     OPEN OUTPUT TRAFFIC-RPT.
+009800 1000-EXIT.
+009900     EXIT.
+010000
+010100*----------------------------------------------------------
+010200 2000-PROCESS-VISITOR-LOG.
+010300*    READ-AND-ACCUMULATE LOOP OVER THE VISITOR-LOG DETAIL
+010400*    RECORDS WRITTEN BY HELLO.
+010500*----------------------------------------------------------
+010600     PERFORM 2100-READ-VISITOR-LOG THRU 2100-EXIT
+010700     PERFORM 2200-ACCUMULATE-RECORD THRU 2200-EXIT
+010800             UNTIL WS-EOF-REACHED
+010900     CLOSE VISITOR-LOG.
+011000 2000-EXIT.
+011100     EXIT.
+011200
+011300*----------------------------------------------------------
+011400 2100-READ-VISITOR-LOG.
+011500*----------------------------------------------------------
+011600     READ VISITOR-LOG
+011700         AT END
+011800             MOVE "Y" TO WS-EOF-SW
+011900     END-READ.
+012000 2100-EXIT.
+012100     EXIT.
+012200
+012300*----------------------------------------------------------
+012400 2200-ACCUMULATE-RECORD.
+012500*    BUCKET ONE VISITOR-LOG RECORD BY HOUR AND BY LANGUAGE
+012600*    CODE, THEN READ THE NEXT RECORD.
+012700*----------------------------------------------------------
+012800     ADD 1 TO WS-TOTAL-HITS
+012900     MOVE VLG-LOG-TIME (1:2) TO WS-HOUR-NUM
+013000     COMPUTE WS-HOUR-IX = WS-HOUR-NUM + 1
+013100     ADD 1 TO TRF-HOUR-COUNT (WS-HOUR-IX)
+013200     PERFORM 2210-LOOKUP-LANG-CODE THRU 2210-EXIT
+013300     IF NOT WS-LANG-MATCHED
+013600         ADD 1 TO WS-UNKNOWN-LANG-COUNT
+013700     END-IF
+013800     PERFORM 2100-READ-VISITOR-LOG THRU 2100-EXIT.
+013900 2200-EXIT.
+014000     EXIT.
+014100
+014200*----------------------------------------------------------
+014300 2210-LOOKUP-LANG-CODE.
+014400*    FIND THIS RECORD'S LANGUAGE CODE IN THE LANGTAB TABLE.
+014500*    A CODE NOT FOUND (INCLUDING SPACES FROM A RECORD
+014600*    LOGGED BEFORE THE LANG PARAMETER EXISTED) FALLS INTO
+014700*    THE "UNKNOWN" BUCKET.
+014800*----------------------------------------------------------
+014900     MOVE "N" TO WS-LANG-MATCH-SW
+015000     PERFORM 2220-CHECK-ONE-LANG-CODE THRU 2220-EXIT
+015100             VARYING LNG-IX FROM 1 BY 1
+015200             UNTIL LNG-IX > LNG-TABLE-SIZE
+015300                OR WS-LANG-MATCHED.
+015400 2210-EXIT.
+015500     EXIT.
+015600
+015700*----------------------------------------------------------
+015800 2220-CHECK-ONE-LANG-CODE.
+015900*----------------------------------------------------------
+016000     IF VLG-LANG-CODE = LNG-CODE (LNG-IX)
+016100         ADD 1 TO TRF-LANG-COUNT (LNG-IX)
+016150         MOVE "Y" TO WS-LANG-MATCH-SW
+016200     END-IF.
+016300 2220-EXIT.
+016400     EXIT.
+016500
+016600*----------------------------------------------------------
+016700 8000-PRINT-REPORT.
+016800*----------------------------------------------------------
+016900     PERFORM 8010-PRINT-TITLE THRU 8010-EXIT
+017000     PERFORM 8100-PRINT-HOUR-LINE THRU 8100-EXIT
+017100             VARYING TRF-HOUR-IX FROM 1 BY 1
+017200             UNTIL TRF-HOUR-IX > 24
+017300     PERFORM 8200-PRINT-LANG-LINE THRU 8200-EXIT
+017400             VARYING TRF-LANG-IX FROM 1 BY 1
+017500             UNTIL TRF-LANG-IX > LNG-TABLE-SIZE
+017600     PERFORM 8300-PRINT-UNKNOWN-LANG THRU 8300-EXIT
+017700     PERFORM 8400-PRINT-TOTAL THRU 8400-EXIT.
+017800 8000-EXIT.
+017900     EXIT.
+018000
+018100*----------------------------------------------------------
+018200 8010-PRINT-TITLE.
+018300*----------------------------------------------------------
+018400     MOVE SPACES TO WS-RPT-LINE
+018500     STRING "HELLO TRAFFIC SUMMARY FOR " DELIMITED BY SIZE
+018600             WS-CURRENT-DATE DELIMITED BY SIZE
+018700             INTO WS-RPT-LINE
+018800     END-STRING
+018900     MOVE WS-RPT-LINE TO RPT-LINE
+019000     WRITE RPT-LINE AFTER ADVANCING PAGE
+019100     MOVE SPACES TO RPT-LINE
+019200     WRITE RPT-LINE AFTER ADVANCING 1 LINE.
+019300 8010-EXIT.
+019400     EXIT.
+019500
+019600*----------------------------------------------------------
+019700 8100-PRINT-HOUR-LINE.
+019800*----------------------------------------------------------
+019900     IF TRF-HOUR-COUNT (TRF-HOUR-IX) > 0
+020000         COMPUTE WS-RPT-HOUR-NUM = TRF-HOUR-IX - 1
+020100         MOVE WS-RPT-HOUR-NUM TO WS-RPT-HOUR-ED
+020200         MOVE TRF-HOUR-COUNT (TRF-HOUR-IX) TO WS-RPT-COUNT-ED
+020300         MOVE SPACES TO WS-RPT-LINE
+020400         STRING "  HOUR " DELIMITED BY SIZE
+020500                 WS-RPT-HOUR-ED DELIMITED BY SIZE
+020600                 ":00   HITS: " DELIMITED BY SIZE
+020700                 WS-RPT-COUNT-ED DELIMITED BY SIZE
+020800                 INTO WS-RPT-LINE
+020900         END-STRING
+021000         MOVE WS-RPT-LINE TO RPT-LINE
+021100         WRITE RPT-LINE AFTER ADVANCING 1 LINE
+021200     END-IF.
+021300 8100-EXIT.
+021400     EXIT.
+021500
+021600*----------------------------------------------------------
+021700 8200-PRINT-LANG-LINE.
+021800*----------------------------------------------------------
+021900     IF TRF-LANG-COUNT (TRF-LANG-IX) > 0
+022000         MOVE TRF-LANG-COUNT (TRF-LANG-IX) TO WS-RPT-COUNT-ED
+022100         MOVE SPACES TO WS-RPT-LINE
+022200         STRING "  LANG " DELIMITED BY SIZE
+022300                 LNG-CODE (TRF-LANG-IX) DELIMITED BY SIZE
+022400                 "   HITS: " DELIMITED BY SIZE
+022500                 WS-RPT-COUNT-ED DELIMITED BY SIZE
+022600                 INTO WS-RPT-LINE
+022700         END-STRING
+022800         MOVE WS-RPT-LINE TO RPT-LINE
+022900         WRITE RPT-LINE AFTER ADVANCING 1 LINE
+023000     END-IF.
+023100 8200-EXIT.
+023200     EXIT.
+023300
+023400*----------------------------------------------------------
+023500 8300-PRINT-UNKNOWN-LANG.
+023600*----------------------------------------------------------
+023700     IF WS-UNKNOWN-LANG-COUNT > 0
+023800         MOVE WS-UNKNOWN-LANG-COUNT TO WS-RPT-COUNT-ED
+023900         MOVE SPACES TO WS-RPT-LINE
+024000         STRING "  LANG **   HITS: " DELIMITED BY SIZE
+024100                 WS-RPT-COUNT-ED DELIMITED BY SIZE
+024200                 INTO WS-RPT-LINE
+024300         END-STRING
+024400         MOVE WS-RPT-LINE TO RPT-LINE
+024500         WRITE RPT-LINE AFTER ADVANCING 1 LINE
+024600     END-IF.
+024700 8300-EXIT.
+024800     EXIT.
+024900
+025000*----------------------------------------------------------
+025100 8400-PRINT-TOTAL.
+025200*----------------------------------------------------------
+025300     MOVE WS-TOTAL-HITS TO WS-RPT-COUNT-ED
+025400     MOVE SPACES TO WS-RPT-LINE
+025500     STRING "  TOTAL HITS: " DELIMITED BY SIZE
+025600             WS-RPT-COUNT-ED DELIMITED BY SIZE
+025700             INTO WS-RPT-LINE
+025800     END-STRING
+025900     MOVE WS-RPT-LINE TO RPT-LINE
+026000     WRITE RPT-LINE AFTER ADVANCING 2 LINES.
+026100 8400-EXIT.
+026200     EXIT.
+026300
+026400*----------------------------------------------------------
+026500 9000-TERMINATE.
+026600*----------------------------------------------------------
+026700     CLOSE TRAFFIC-RPT.
+026800 9000-EXIT.
+026900     EXIT.
+027000
