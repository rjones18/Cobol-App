@@ -0,0 +1,17 @@
+000100*----------------------------------------------------------
+000200* VISLOGR   - VISITOR-LOG DETAIL RECORD LAYOUT
+000300*----------------------------------------------------------
+000400* 2026-08-08 RJ  ORIGINAL - ONE RECORD WRITTEN PER HELLO
+000500*                INVOCATION FOR TRAFFIC AUDIT PURPOSES.
+000550* 2026-08-09 RJ  WIDENED VLG-QUERY-STRING TO MATCH
+000560*                WS-QUERY-STRING IN HELLO SO THE FULL QUERY
+000570*                STRING IS LOGGED INSTEAD OF BEING SILENTLY
+000580*                TRUNCATED AT 60 BYTES.
+000600*----------------------------------------------------------
+000700 01  VLG-RECORD.
+000800     05  VLG-LOG-DATE            PIC 9(08).
+000900     05  VLG-LOG-TIME            PIC 9(08).
+001000     05  VLG-VISITOR-NAME        PIC X(30).
+001100     05  VLG-QUERY-STRING        PIC X(200).
+001200     05  VLG-LANG-CODE           PIC X(02).
+001300     05  FILLER                  PIC X(10).
