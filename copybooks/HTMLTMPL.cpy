@@ -0,0 +1,16 @@
+000100*----------------------------------------------------------
+000200* HTMLTMPL  - HTML PAGE SKELETON FOR THE HELLO GREETING PAGE
+000300*----------------------------------------------------------
+000400* 2026-08-08 RJ  ORIGINAL - PULLED THE MARKUP OUT OF HELLO'S
+000500*                WORKING-STORAGE VALUE CLAUSES SO WORDING
+000600*                CHANGES DON'T NEED A RECOMPILE AND THE PAGE
+000700*                ISN'T CAPPED AT 40 BYTES PER LINE.
+000750* 2026-08-08 RJ  MOVED THE GREETING TEXT ITSELF OUT TO
+000760*                LANGTAB SO IT CAN VARY BY LANGUAGE CODE -
+000770*                THIS COPYBOOK NOW HOLDS ONLY THE LANGUAGE-
+000780*                NEUTRAL PAGE SKELETON.
+000800*----------------------------------------------------------
+000900 01  HTM-PAGE-HEAD             PIC X(30) VALUE
+001000         "<html><body><h1>".
+001400 01  HTM-CLOSING-TAGS          PIC X(20) VALUE
+001500         "</h1></body></html>".
