@@ -0,0 +1,12 @@
+000100*----------------------------------------------------------
+000200* HITCNTR   - PER-VISITOR HIT COUNTER RECORD, KEYED BY
+000300*             SESSION/COOKIE ID
+000400*----------------------------------------------------------
+000500* 2026-08-08 RJ  ORIGINAL - ONE RECORD PER SESSION ID SO
+000600*                HELLO CAN REPORT "YOU HAVE VISITED N
+000700*                TIMES" ACROSS SEPARATE RUNS.
+000800*----------------------------------------------------------
+000900 01  HCT-RECORD.
+001000     05  HCT-SESSION-ID          PIC X(30).
+001100     05  HCT-VISIT-COUNT         PIC 9(09) COMP.
+001200     05  FILLER                  PIC X(10).
