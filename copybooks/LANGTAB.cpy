@@ -0,0 +1,27 @@
+000100*----------------------------------------------------------
+000200* LANGTAB   - LANGUAGE-SELECTION TABLE FOR THE HELLO
+000300*             GREETING PAGE
+000400*----------------------------------------------------------
+000500* 2026-08-08 RJ  ORIGINAL - ONE ENTRY PER SUPPORTED LANGUAGE
+000600*                CODE SO THE GREETING ISN'T HARDCODED TO
+000700*                ENGLISH. ADD A NEW FILLER LINE (AND BUMP
+000800*                LNG-TABLE-SIZE) TO ADD A LANGUAGE.
+000900*----------------------------------------------------------
+001000 01  LNG-TABLE-VALUES.
+001100     05  FILLER              PIC X(24) VALUE
+001200             "ENHello,              07".
+001300     05  FILLER              PIC X(24) VALUE
+001400             "ESHola,               06".
+001500     05  FILLER              PIC X(24) VALUE
+001600             "FRBonjour,            09".
+001700     05  FILLER              PIC X(24) VALUE
+001800             "DEHallo,              07".
+001900     05  FILLER              PIC X(24) VALUE
+002000             "JAKonnichiwa,         12".
+002100 01  LNG-TABLE REDEFINES LNG-TABLE-VALUES.
+002200     05  LNG-ENTRY           OCCURS 5 TIMES
+002300                             INDEXED BY LNG-IX.
+002400         10  LNG-CODE        PIC X(02).
+002500         10  LNG-GREETING    PIC X(20).
+002600         10  LNG-GREETING-LEN PIC 9(02).
+002700 77  LNG-TABLE-SIZE          PIC 9(02) VALUE 05.
