@@ -0,0 +1,153 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     WEBMAIN.
+000300 AUTHOR.         R JONES.
+000400 INSTALLATION.   WEB SERVICES GROUP.
+000500 DATE-WRITTEN.   2026-08-08.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------
+001000* 2026-08-08 RJ  ORIGINAL PROGRAM - FRONT-END DISPATCHER
+001100*                THAT ROUTES ON PATH_INFO AND CALLS THE
+001200*                PAGE PROGRAM THAT OWNS THAT PATH, SO NEW
+001300*                PAGES CAN BE ADDED WITHOUT NEW JCL STEPS.
+001350* 2026-08-09 RJ  THE 404 RESPONSE NOW COMPUTES AND EMITS A
+001360*                CONTENT-LENGTH HEADER INSTEAD OF SENDING
+001370*                JUST STATUS/CONTENT-TYPE - SAME RATIONALE
+001380*                AS HELLO'S CONTENT-LENGTH HANDLING: A
+001390*                HARDCODED HEADER SET WITH NO LENGTH BREAKS
+001395*                WELL-BEHAVED HTTP CLIENTS.
+001400*----------------------------------------------------------
+001500
+001600 ENVIRONMENT DIVISION.
+001700 INPUT-OUTPUT SECTION.
+001800
+001900 DATA DIVISION.
+002000
+002100 WORKING-STORAGE SECTION.
+002200*----------------------------------------------------------
+002300* ROUTING TABLE - PATH_INFO TO PAGE PROGRAM-ID
+002400*----------------------------------------------------------
+002500 01  WM-ROUTE-VALUES.
+002600     05  FILLER              PIC X(18) VALUE
+002700             "/hello    HELLO   ".
+002800     05  FILLER              PIC X(18) VALUE
+002900             "/         HELLO   ".
+003000 01  WM-ROUTE-TABLE REDEFINES WM-ROUTE-VALUES.
+003100     05  WM-ROUTE-ENTRY      OCCURS 2 TIMES
+003200                             INDEXED BY WM-ROUTE-IX.
+003300         10  WM-ROUTE-PATH   PIC X(10).
+003400         10  WM-ROUTE-PGM    PIC X(08).
+003500
+003600*----------------------------------------------------------
+003700* REQUEST ROUTING WORK AREAS
+003800*----------------------------------------------------------
+003900 01  WM-PATH-INFO            PIC X(10) VALUE SPACES.
+004000 01  WM-ENV-VAR-NAME         PIC X(20) VALUE SPACES.
+004100 01  WM-TARGET-PGM           PIC X(08) VALUE SPACES.
+004200 01  WM-ROUTE-FOUND-SW       PIC X(01) VALUE "N".
+004300     88  WM-ROUTE-FOUND              VALUE "Y".
+004400
+004500*----------------------------------------------------------
+004600* NOT-FOUND RESPONSE AREAS
+004700*----------------------------------------------------------
+004800 01  WM-404-STATUS           PIC X(24) VALUE
+004900             "Status: 404 Not Found".
+005000 01  WM-404-CTYPE            PIC X(24) VALUE
+005100             "Content-Type: text/html".
+005200 01  WM-404-BODY             PIC X(60) VALUE
+005300             "<html><body><h1>404 Not Found</h1></body></html>".
+005310 01  WM-SCAN-IX              PIC 9(03) COMP VALUE ZERO.
+005320 01  WM-404-BODY-LEN         PIC 9(04) VALUE ZERO.
+005330 01  WM-CONTENT-LEN-ED       PIC ZZZ9.
+005340 01  WM-CONTENT-LEN-LINE     PIC X(30) VALUE SPACES.
+005400
+005500 PROCEDURE DIVISION.
+005600*----------------------------------------------------------
+005700 0000-MAINLINE.
+005800*----------------------------------------------------------
+005900     PERFORM 1000-GET-PATH-INFO THRU 1000-EXIT
+006000     PERFORM 2000-FIND-ROUTE THRU 2000-EXIT
+006100     IF WM-ROUTE-FOUND
+006200         CALL WM-TARGET-PGM
+006300     ELSE
+006400         PERFORM 8000-WRITE-NOT-FOUND THRU 8000-EXIT
+006500     END-IF
+006600     STOP RUN.
+006700
+006800*----------------------------------------------------------
+006900 1000-GET-PATH-INFO.
+007000*----------------------------------------------------------
+007100     MOVE SPACES TO WM-PATH-INFO
+007200     MOVE "PATH_INFO" TO WM-ENV-VAR-NAME
+007300     DISPLAY WM-ENV-VAR-NAME UPON ENVIRONMENT-NAME
+007400     ACCEPT WM-PATH-INFO FROM ENVIRONMENT-VALUE
+007500     IF WM-PATH-INFO = SPACES
+007600         MOVE "/" TO WM-PATH-INFO
+007700     END-IF.
+007800 1000-EXIT.
+007900     EXIT.
+008000
+008100*----------------------------------------------------------
+008200 2000-FIND-ROUTE.
+008300*    SCAN THE ROUTING TABLE FOR THE PROGRAM THAT OWNS THIS
+008400*    PATH_INFO.
+008500*----------------------------------------------------------
+008600     MOVE "N" TO WM-ROUTE-FOUND-SW
+008700     MOVE SPACES TO WM-TARGET-PGM
+008800     PERFORM 2100-CHECK-ONE-ROUTE THRU 2100-EXIT
+008900             VARYING WM-ROUTE-IX FROM 1 BY 1
+009000             UNTIL WM-ROUTE-IX > 2
+009100                OR WM-ROUTE-FOUND.
+009200 2000-EXIT.
+009300     EXIT.
+009400
+009500*----------------------------------------------------------
+009600 2100-CHECK-ONE-ROUTE.
+009700*----------------------------------------------------------
+009800     IF WM-PATH-INFO = WM-ROUTE-PATH (WM-ROUTE-IX)
+009900         MOVE WM-ROUTE-PGM (WM-ROUTE-IX) TO WM-TARGET-PGM
+010000         MOVE "Y" TO WM-ROUTE-FOUND-SW
+010100     END-IF.
+010200 2100-EXIT.
+010300     EXIT.
+010400
+010500*----------------------------------------------------------
+010600 8000-WRITE-NOT-FOUND.
+010700*----------------------------------------------------------
+010800     PERFORM 8100-COMPUTE-404-LENGTH THRU 8100-EXIT
+010850     DISPLAY WM-404-STATUS
+010900     DISPLAY WM-404-CTYPE
+010950     DISPLAY WM-CONTENT-LEN-LINE
+011000     DISPLAY " "
+011100     DISPLAY WM-404-BODY (1:WM-404-BODY-LEN).
+011200 8000-EXIT.
+011300     EXIT.
+011400
+011410*----------------------------------------------------------
+011420 8100-COMPUTE-404-LENGTH.
+011430*    DETERMINE THE ACTUAL (NON-PADDING) BYTE LENGTH OF THE
+011440*    404 BODY SO A TRUE CONTENT-LENGTH CAN BE SENT.
+011450*----------------------------------------------------------
+011460     PERFORM 8110-SCAN-404-BODY THRU 8110-EXIT
+011470             VARYING WM-SCAN-IX FROM 60 BY -1
+011480             UNTIL WM-SCAN-IX = 0
+011490                OR WM-404-BODY (WM-SCAN-IX:1) NOT = SPACE
+011500     MOVE WM-SCAN-IX TO WM-404-BODY-LEN
+011510     MOVE WM-404-BODY-LEN TO WM-CONTENT-LEN-ED
+011520     STRING "Content-Length: " DELIMITED BY SIZE
+011530             WM-CONTENT-LEN-ED DELIMITED BY SIZE
+011540             INTO WM-CONTENT-LEN-LINE
+011550     END-STRING.
+011560 8100-EXIT.
+011570     EXIT.
+011580
+011590*----------------------------------------------------------
+011600 8110-SCAN-404-BODY.
+011610*    NO-OP BODY - THE TRAILING-SPACE SCAN IS DRIVEN ENTIRELY
+011620*    BY THE PERFORM VARYING/UNTIL CLAUSE ABOVE.
+011630*----------------------------------------------------------
+011640     CONTINUE.
+011650 8110-EXIT.
+011660     EXIT.
+011670
