@@ -1,22 +1,542 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HELLO.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-
-       DATA DIVISION.
-
-       WORKING-STORAGE SECTION.
-       01 WS-OUTPUT PIC X(80) VALUE "Content-Type: text/html".
-       01 WS-BODY-1 PIC X(40) VALUE "<html><body><h1>Hello, ".
-       01 WS-BODY-2 PIC X(40) VALUE "World!</h1></body></html>".
-
-       PROCEDURE DIVISION.
-           DISPLAY WS-OUTPUT.
-           DISPLAY " ".
-           DISPLAY WS-BODY-1.
-           DISPLAY WS-BODY-2.
-           STOP RUN.
-
-
-       
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.     HELLO.
+000120 AUTHOR.         R JONES.
+000130 INSTALLATION.   WEB SERVICES GROUP.
+000140 DATE-WRITTEN.   2023-02-14.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------
+000190* 2023-02-14 RJ  ORIGINAL PROGRAM - STATIC HELLO WORLD PAGE.
+000200* 2026-08-08 RJ  PULL VISITOR NAME FROM QUERY_STRING AND
+000210*                SPLICE IT INTO THE GREETING INSTEAD OF THE
+000220*                HARDCODED "WORLD!" LITERAL.
+000230* 2026-08-08 RJ  LOG EVERY INVOCATION TO VISITOR-LOG FOR A
+000240*                TRAFFIC AUDIT TRAIL.
+000250* 2026-08-08 RJ  EMIT A STATUS LINE AND A COMPUTED
+000260*                CONTENT-LENGTH HEADER INSTEAD OF THE OLD
+000270*                STATIC CONTENT-TYPE-ONLY HEADER.
+000280* 2026-08-08 RJ  VALIDATE THE NAME PARAMETER BEFORE BUILDING
+000290*                THE PAGE - A MISSING OR OVERSIZED NAME NOW
+000300*                RETURNS A STATUS 500 ERROR PAGE INSTEAD OF
+000310*                A DEFAULT GREETING. SUPERSEDES THE "WORLD!"
+000320*                FALLBACK ADDED EARLIER.
+000330* 2026-08-08 RJ  MOVED THE PAGE MARKUP OUT OF WORKING-STORAGE
+000340*                LITERALS AND INTO THE HTMLTMPL COPYBOOK SO
+000350*                WORDING CHANGES DON'T NEED A RECOMPILE.
+000360* 2026-08-08 RJ  LOOK UP THE GREETING IN THE LANGTAB TABLE
+000370*                KEYED BY A "LANG" QUERY STRING PARAMETER
+000380*                INSTEAD OF HARDCODING ENGLISH. AN UNKNOWN
+000390*                LANGUAGE CODE IS NOW A VALIDATION FAILURE.
+000400* 2026-08-08 RJ  ADD A KEYED HIT-COUNTER FILE SO THE PAGE CAN
+000410*                REPORT HOW MANY TIMES THIS SESSION/COOKIE ID
+000420*                HAS VISITED, NOT JUST LOG THE HIT.
+000430* 2026-08-09 RJ  HANDLE A NOT-FOUND STATUS ON THE FIRST-EVER
+000440*                OPEN EXTEND OF VISITOR-LOG INSTEAD OF ABENDING
+000450*                WHEN THE DATASET DOES NOT YET EXIST.
+000460* 2026-08-09 RJ  CHANGED THE MAINLINE TERMINATOR FROM STOP RUN
+000470*                TO GOBACK SO WEBMAIN CAN CALL THIS PROGRAM AND
+000480*                GET CONTROL BACK INSTEAD OF HAVING THE WHOLE
+000490*                RUN UNIT TERMINATED UNDERNEATH IT.
+000500* 2026-08-09 RJ  RESET WS-NAME-OVERSIZED-SW AT THE TOP OF EACH
+000510*                PARSE INSTEAD OF LEAVING IT SET FROM A PRIOR
+000520*                CALL - NOW THAT GOBACK LETS WEBMAIN CALL THIS
+000530*                PROGRAM MORE THAN ONCE PER RUN UNIT, A STALE
+000540*                SWITCH WOULD MISCLASSIFY A LATER, VALID REQUEST.
+000550* 2026-08-09 RJ  SAME FIX FOR WS-STATUS-LINE AND WS-LANG-CODE -
+000560*                BOTH ALSO CARRIED A PRIOR CALL'S VALUE INTO A
+000570*                SUBSEQUENT CALL INSTEAD OF DEFAULTING FRESH.
+000580*----------------------------------------------------------
+000590
+000600 ENVIRONMENT DIVISION.
+000610 INPUT-OUTPUT SECTION.
+000620 FILE-CONTROL.
+000630     SELECT VISITOR-LOG ASSIGN TO "VISLOG"
+000640         ORGANIZATION IS SEQUENTIAL
+000650         FILE STATUS IS WS-VISITOR-LOG-STATUS.
+000660     SELECT HIT-COUNTER ASSIGN TO "HITCNT"
+000670         ORGANIZATION IS INDEXED
+000680         ACCESS MODE IS DYNAMIC
+000690         RECORD KEY IS HCT-SESSION-ID
+000700         FILE STATUS IS WS-HIT-FILE-STATUS.
+000710
+000720 DATA DIVISION.
+000730 FILE SECTION.
+000740 FD  VISITOR-LOG
+000750     RECORDING MODE IS F.
+000760     COPY VISLOGR.
+000770 FD  HIT-COUNTER.
+000780     COPY HITCNTR.
+000790
+000800 WORKING-STORAGE SECTION.
+000810*----------------------------------------------------------
+000820* CGI RESPONSE AREAS
+000830*----------------------------------------------------------
+000840 01  WS-OUTPUT               PIC X(80) VALUE
+000850         "Content-Type: text/html".
+000860 01  WS-STATUS-LINE          PIC X(40) VALUE
+000870         "Status: 200 OK".
+000880 01  WS-RESPONSE-BODY        PIC X(120) VALUE SPACES.
+000890
+000900*----------------------------------------------------------
+000910* HTML PAGE SKELETON (SEE COPYBOOKS/HTMLTMPL.CPY)
+000920*----------------------------------------------------------
+000930     COPY HTMLTMPL.
+000940
+000950*----------------------------------------------------------
+000960* LANGUAGE SELECTION (SEE COPYBOOKS/LANGTAB.CPY)
+000970*----------------------------------------------------------
+000980     COPY LANGTAB.
+000990 01  WS-LANG-CODE             PIC X(02) VALUE "EN".
+001000 01  WS-LANG-FOUND-SW         PIC X(01) VALUE "N".
+001010     88  WS-LANG-FOUND                 VALUE "Y".
+001020 01  WS-GREETING-TEXT         PIC X(20) VALUE SPACES.
+001030 01  WS-GREETING-LEN          PIC 9(02) COMP VALUE ZERO.
+001040
+001050*----------------------------------------------------------
+001060* HIT COUNTER WORK AREAS (SEE COPYBOOKS/HITCNTR.CPY)
+001070*----------------------------------------------------------
+001080 01  WS-HIT-FILE-STATUS       PIC X(02) VALUE SPACES.
+001090 01  WS-VISITOR-LOG-STATUS    PIC X(02) VALUE SPACES.
+001100 01  WS-SESSION-ID            PIC X(30) VALUE SPACES.
+001110 01  WS-VISIT-COUNT-ED        PIC ZZZZZZZZ9.
+001120 01  WS-VISIT-COUNT-START     PIC 9(02) COMP VALUE ZERO.
+001130 01  WS-VISIT-COUNT-LEN       PIC 9(02) COMP VALUE ZERO.
+001140 01  WS-VISIT-LINE            PIC X(40) VALUE SPACES.
+001150 01  WS-VISIT-LINE-LEN        PIC 9(02) COMP VALUE ZERO.
+001160
+001170*----------------------------------------------------------
+001180* CONTENT-LENGTH WORK AREAS
+001190*----------------------------------------------------------
+001200 01  WS-SCAN-IX               PIC 9(03) COMP VALUE ZERO.
+001210 01  WS-BODY-1-LEN            PIC 9(03) COMP VALUE ZERO.
+001220 01  WS-BODY-2-LEN            PIC 9(03) COMP VALUE ZERO.
+001230 01  WS-CONTENT-LEN-NUM       PIC 9(04) VALUE ZERO.
+001240 01  WS-CONTENT-LEN-ED        PIC ZZZ9.
+001250 01  WS-CONTENT-LEN-LINE      PIC X(30) VALUE SPACES.
+001260*----------------------------------------------------------
+001270* INPUT VALIDATION / ERROR PAGE WORK AREAS
+001280*----------------------------------------------------------
+001290 77  WS-MAX-NAME-LENGTH       PIC 9(02) VALUE 20.
+001300 01  WS-ERROR-SW              PIC X(01) VALUE "N".
+001310     88  WS-ERROR-FOUND                VALUE "Y".
+001320 01  WS-NAME-OVERSIZED-SW     PIC X(01) VALUE "N".
+001330     88  WS-NAME-OVERSIZED             VALUE "Y".
+001340 01  WS-ERROR-MSG             PIC X(60) VALUE SPACES.
+001350 01  WS-ERROR-MSG-LEN         PIC 9(03) COMP VALUE ZERO.
+001360 01  WS-ERROR-BODY            PIC X(120) VALUE SPACES.
+001370 01  WS-ERROR-LEN-NUM         PIC 9(04) VALUE ZERO.
+001380 01  WS-ERROR-LEN-ED          PIC ZZZ9.
+001390 01  WS-ERROR-LEN-LINE        PIC X(30) VALUE SPACES.
+001400
+001410*----------------------------------------------------------
+001420* CGI QUERY STRING WORK AREAS
+001430*----------------------------------------------------------
+001440 01  WS-QUERY-STRING         PIC X(200).
+001450 01  WS-ENV-VAR-NAME         PIC X(20).
+001460 01  WS-QS-WORK              PIC X(200).
+001470 01  WS-QS-PARM-TABLE.
+001480     05  WS-QS-PARM          OCCURS 10 TIMES
+001490                             PIC X(40).
+001500 01  WS-QS-PARM-COUNT        PIC 9(02) COMP VALUE ZERO.
+001510 01  WS-QS-IX                PIC 9(02) COMP VALUE ZERO.
+001520 01  WS-QS-EQUALS-POS        PIC 9(02) COMP VALUE ZERO.
+001530 01  WS-QS-KEY               PIC X(20) VALUE SPACES.
+001540 01  WS-QS-VALUE             PIC X(40) VALUE SPACES.
+001550 01  WS-VISITOR-NAME         PIC X(30) VALUE SPACES.
+001555 01  WS-VISITOR-NAME-LEN     PIC 9(03) COMP VALUE ZERO.
+001560
+001570*----------------------------------------------------------
+001580* VISITOR-LOG TIMESTAMP WORK AREAS
+001590*----------------------------------------------------------
+001600 01  WS-CURRENT-DATE         PIC 9(08) VALUE ZERO.
+001610 01  WS-CURRENT-TIME         PIC 9(08) VALUE ZERO.
+001620
+001630 PROCEDURE DIVISION.
+001640*----------------------------------------------------------
+001650 0000-MAINLINE.
+001660*----------------------------------------------------------
+001670     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001680     PERFORM 2000-PARSE-QUERY-STRING THRU 2000-EXIT
+001690     PERFORM 2200-LOOKUP-LANGUAGE THRU 2200-EXIT
+001700     PERFORM 2500-VALIDATE-INPUT THRU 2500-EXIT
+001710     IF WS-ERROR-FOUND
+001720         PERFORM 8000-BUILD-ERROR-BODY THRU 8000-EXIT
+001730     ELSE
+001740         PERFORM 3000-UPDATE-HIT-COUNTER THRU 3000-EXIT
+001750         PERFORM 5000-BUILD-BODY THRU 5000-EXIT
+001760         PERFORM 5100-COMPUTE-CONTENT-LENGTH THRU 5100-EXIT
+001770     END-IF
+001780     PERFORM 6000-LOG-VISITOR THRU 6000-EXIT
+001790     PERFORM 7000-WRITE-RESPONSE THRU 7000-EXIT
+001800     GOBACK.
+001810
+001820*----------------------------------------------------------
+001830 1000-INITIALIZE.
+001840*    RESET PER-INVOCATION STATE BEFORE READING THIS CALL'S
+001850*    ENVIRONMENT - HELLO CAN BE CALLED MORE THAN ONCE PER RUN
+001860*    UNIT (SEE WEBMAIN), SO NOTHING HERE MAY BE LEFT CARRYING
+001870*    A VALUE FROM A PRIOR CALL.
+001880*----------------------------------------------------------
+001890     MOVE "Status: 200 OK" TO WS-STATUS-LINE
+001900     MOVE "EN" TO WS-LANG-CODE
+001910     MOVE SPACES TO WS-QUERY-STRING
+001920     MOVE "QUERY_STRING" TO WS-ENV-VAR-NAME
+001930     DISPLAY WS-ENV-VAR-NAME UPON ENVIRONMENT-NAME
+001940     ACCEPT WS-QUERY-STRING FROM ENVIRONMENT-VALUE
+001950     MOVE SPACES TO WS-VISITOR-NAME.
+001960 1000-EXIT.
+001970     EXIT.
+001980
+001990*----------------------------------------------------------
+002000 2000-PARSE-QUERY-STRING.
+002010*    BREAK QUERY_STRING INTO NAME=VALUE PAIRS ON "&" AND
+002020*    PULL OUT THE VISITOR NAME SUPPLIED ON THE "NAME" KEY.
+002030*----------------------------------------------------------
+002040     MOVE "N" TO WS-NAME-OVERSIZED-SW
+002050     MOVE WS-QUERY-STRING TO WS-QS-WORK
+002060     MOVE SPACES TO WS-QS-PARM-TABLE
+002070     MOVE ZERO TO WS-QS-PARM-COUNT
+002080     IF WS-QS-WORK NOT = SPACES
+002090         UNSTRING WS-QS-WORK DELIMITED BY "&"
+002100             INTO WS-QS-PARM (1) WS-QS-PARM (2) WS-QS-PARM (3)
+002110                  WS-QS-PARM (4) WS-QS-PARM (5) WS-QS-PARM (6)
+002120                  WS-QS-PARM (7) WS-QS-PARM (8) WS-QS-PARM (9)
+002130                  WS-QS-PARM (10)
+002140             TALLYING IN WS-QS-PARM-COUNT
+002150         END-UNSTRING
+002160     END-IF
+002170     PERFORM 2100-SPLIT-ONE-PARM THRU 2100-EXIT
+002180             VARYING WS-QS-IX FROM 1 BY 1
+002190             UNTIL WS-QS-IX > WS-QS-PARM-COUNT.
+002200 2000-EXIT.
+002210     EXIT.
+002220
+002230*----------------------------------------------------------
+002240 2100-SPLIT-ONE-PARM.
+002250*    SPLIT ONE "KEY=VALUE" PAIR AND SAVE OFF THE ONES WE
+002260*    RECOGNIZE.
+002270*----------------------------------------------------------
+002280     MOVE SPACES TO WS-QS-KEY WS-QS-VALUE
+002290     UNSTRING WS-QS-PARM (WS-QS-IX) DELIMITED BY "="
+002300             INTO WS-QS-KEY WS-QS-VALUE
+002310     END-UNSTRING
+002320     EVALUATE WS-QS-KEY
+002330         WHEN "name"
+002340         WHEN "NAME"
+002350             PERFORM 2110-CHECK-NAME-LENGTH THRU 2110-EXIT
+002360                     VARYING WS-SCAN-IX FROM 40 BY -1
+002370                     UNTIL WS-SCAN-IX = 0
+002380                        OR WS-QS-VALUE (WS-SCAN-IX:1) NOT = SPACE
+002390             IF WS-SCAN-IX > WS-MAX-NAME-LENGTH
+002400                 MOVE "Y" TO WS-NAME-OVERSIZED-SW
+002410             END-IF
+002415             MOVE WS-SCAN-IX TO WS-VISITOR-NAME-LEN
+002420             MOVE WS-QS-VALUE TO WS-VISITOR-NAME
+002430         WHEN "lang"
+002440         WHEN "LANG"
+002450             MOVE WS-QS-VALUE (1:2) TO WS-LANG-CODE
+002460         WHEN OTHER
+002470             CONTINUE
+002480     END-EVALUATE.
+002490 2100-EXIT.
+002500     EXIT.
+002510
+002520*----------------------------------------------------------
+002530 2110-CHECK-NAME-LENGTH.
+002540*    NO-OP BODY - THE TRAILING-SPACE SCAN IS DRIVEN ENTIRELY
+002550*    BY THE PERFORM VARYING/UNTIL CLAUSE ABOVE.
+002560*----------------------------------------------------------
+002570     CONTINUE.
+002580 2110-EXIT.
+002590     EXIT.
+002600
+002610*----------------------------------------------------------
+002620 2200-LOOKUP-LANGUAGE.
+002630*    FIND THE GREETING FOR WS-LANG-CODE IN THE LANGTAB TABLE.
+002640*    AN UNRECOGNIZED CODE IS LEFT FOR 2500-VALIDATE-INPUT TO
+002650*    CATCH.
+002660*----------------------------------------------------------
+002670     MOVE "N" TO WS-LANG-FOUND-SW
+002680     MOVE SPACES TO WS-GREETING-TEXT
+002690     MOVE ZERO TO WS-GREETING-LEN
+002700     PERFORM 2210-CHECK-ONE-LANGUAGE THRU 2210-EXIT
+002710             VARYING LNG-IX FROM 1 BY 1
+002720             UNTIL LNG-IX > LNG-TABLE-SIZE
+002730                OR WS-LANG-FOUND.
+002740 2200-EXIT.
+002750     EXIT.
+002760
+002770*----------------------------------------------------------
+002780 2210-CHECK-ONE-LANGUAGE.
+002790*----------------------------------------------------------
+002800     IF WS-LANG-CODE = LNG-CODE (LNG-IX)
+002810         MOVE LNG-GREETING (LNG-IX) TO WS-GREETING-TEXT
+002820         MOVE LNG-GREETING-LEN (LNG-IX) TO WS-GREETING-LEN
+002830         MOVE "Y" TO WS-LANG-FOUND-SW
+002840     END-IF.
+002850 2210-EXIT.
+002860     EXIT.
+002870
+002880*----------------------------------------------------------
+002890 3000-UPDATE-HIT-COUNTER.
+002900*    LOOK UP THIS SESSION'S HIT COUNT, BUMP IT, AND SAVE IT
+002910*    BACK SO THE PAGE CAN REPORT A RUNNING VISIT COUNT.
+002915*    UNLIKE VISITOR-LOG, HIT-COUNTER IS A VSAM KSDS - IT HAS TO
+002916*    BE DEFINE CLUSTER'D VIA IDCAMS BEFORE THIS PROGRAM EVER
+002917*    RUNS (SEE RESETCNT IN JCL/HELLOREG.JCL), SO A "NOT FOUND"
+002918*    STATUS ON OPEN IS AN OPERATIONS/PROVISIONING PROBLEM, NOT
+002919*    SOMETHING THIS PARAGRAPH CAN FIX BY OPENING OUTPUT - AN
+002920*    OPEN OUTPUT AGAINST AN UNDEFINED CLUSTER NAME FAILS THE
+002921*    SAME WAY THE I-O OPEN DID. IF WS-HIT-FILE-STATUS COMES
+002922*    BACK NOT-FOUND HERE, THE CLUSTER IS MISSING AND NEEDS TO
+002923*    BE DEFINED BY AN OPERATOR, NOT PAPERED OVER AT RUNTIME.
+002924*----------------------------------------------------------
+002930     PERFORM 3010-GET-SESSION-ID THRU 3010-EXIT
+002940     OPEN I-O HIT-COUNTER
+003000     MOVE WS-SESSION-ID TO HCT-SESSION-ID
+003010     READ HIT-COUNTER
+003020     IF WS-HIT-FILE-STATUS = "23"
+003030         MOVE ZERO TO HCT-VISIT-COUNT
+003040         ADD 1 TO HCT-VISIT-COUNT
+003050         MOVE WS-SESSION-ID TO HCT-SESSION-ID
+003060         WRITE HCT-RECORD
+003070     ELSE
+003080         ADD 1 TO HCT-VISIT-COUNT
+003090         REWRITE HCT-RECORD
+003100     END-IF
+003110     MOVE HCT-VISIT-COUNT TO WS-VISIT-COUNT-ED
+003120     CLOSE HIT-COUNTER
+003130     PERFORM 3020-SCAN-VISIT-COUNT THRU 3020-EXIT
+003140             VARYING WS-VISIT-COUNT-START FROM 1 BY 1
+003150             UNTIL WS-VISIT-COUNT-START > 9
+003160                OR WS-VISIT-COUNT-ED (WS-VISIT-COUNT-START:1)
+003170                       NOT = SPACE
+003180     COMPUTE WS-VISIT-COUNT-LEN =
+003190             10 - WS-VISIT-COUNT-START
+003200     MOVE SPACES TO WS-VISIT-LINE
+003210     STRING " - visit " DELIMITED BY SIZE
+003220             WS-VISIT-COUNT-ED (WS-VISIT-COUNT-START:
+003230                 WS-VISIT-COUNT-LEN) DELIMITED BY SIZE
+003240             " times" DELIMITED BY SIZE
+003250             INTO WS-VISIT-LINE
+003260     END-STRING
+003270     PERFORM 3030-SCAN-VISIT-LINE THRU 3030-EXIT
+003280             VARYING WS-SCAN-IX FROM 40 BY -1
+003290             UNTIL WS-SCAN-IX = 0
+003300                OR WS-VISIT-LINE (WS-SCAN-IX:1) NOT = SPACE
+003310     MOVE WS-SCAN-IX TO WS-VISIT-LINE-LEN.
+003320 3000-EXIT.
+003330     EXIT.
+003340
+003350*----------------------------------------------------------
+003360 3010-GET-SESSION-ID.
+003370*    A SESSION/COOKIE ID PASSED VIA THE HTTP_COOKIE
+003380*    ENVIRONMENT VARIABLE IDENTIFIES A RETURNING VISITOR.
+003390*    WHEN NONE IS PRESENT WE FALL BACK TO THE VISITOR NAME
+003400*    SO A STANDALONE RUN STILL GETS A USABLE KEY.
+003410*----------------------------------------------------------
+003420     MOVE SPACES TO WS-SESSION-ID
+003430     MOVE "HTTP_COOKIE" TO WS-ENV-VAR-NAME
+003440     DISPLAY WS-ENV-VAR-NAME UPON ENVIRONMENT-NAME
+003450     ACCEPT WS-SESSION-ID FROM ENVIRONMENT-VALUE
+003460     IF WS-SESSION-ID = SPACES
+003470         MOVE WS-VISITOR-NAME TO WS-SESSION-ID
+003480     END-IF.
+003490 3010-EXIT.
+003500     EXIT.
+003510
+003520*----------------------------------------------------------
+003530 3020-SCAN-VISIT-COUNT.
+003540*    NO-OP BODY - THE LEADING-SPACE SCAN IS DRIVEN ENTIRELY
+003550*    BY THE PERFORM VARYING/UNTIL CLAUSE ABOVE.
+003560*----------------------------------------------------------
+003570     CONTINUE.
+003580 3020-EXIT.
+003590     EXIT.
+003600
+003610*----------------------------------------------------------
+003620 3030-SCAN-VISIT-LINE.
+003630*    NO-OP BODY - THE TRAILING-SPACE SCAN IS DRIVEN ENTIRELY
+003640*    BY THE PERFORM VARYING/UNTIL CLAUSE ABOVE.
+003650*----------------------------------------------------------
+003660     CONTINUE.
+003670 3030-EXIT.
+003680     EXIT.
+003690
+003700*----------------------------------------------------------
+003710 2500-VALIDATE-INPUT.
+003720*    CHECK THE PARSED INPUT BEFORE THE PAGE IS BUILT SO A
+003730*    MISSING OR MALFORMED PARAMETER RESULTS IN A CLEAN
+003740*    STATUS 500 RESPONSE RATHER THAN A BAD PAGE.
+003750*----------------------------------------------------------
+003760     MOVE "N" TO WS-ERROR-SW
+003770     MOVE SPACES TO WS-ERROR-MSG
+003780     IF WS-VISITOR-NAME = SPACES
+003790         MOVE "Y" TO WS-ERROR-SW
+003800         MOVE "missing required parameter: name" TO WS-ERROR-MSG
+003810     ELSE
+003820         IF WS-NAME-OVERSIZED
+003830             MOVE "Y" TO WS-ERROR-SW
+003840             MOVE "parameter name exceeds maximum length"
+003850                 TO WS-ERROR-MSG
+003860         END-IF
+003870     END-IF
+003880     IF WS-ERROR-SW = "N" AND NOT WS-LANG-FOUND
+003890         MOVE "Y" TO WS-ERROR-SW
+003900         MOVE "invalid language code" TO WS-ERROR-MSG
+003910     END-IF.
+003920 2500-EXIT.
+003930     EXIT.
+003940
+003950*----------------------------------------------------------
+003960 5000-BUILD-BODY.
+003970*----------------------------------------------------------
+003980     MOVE SPACES TO WS-RESPONSE-BODY
+003990     STRING WS-GREETING-TEXT (1:WS-GREETING-LEN)
+004000             DELIMITED BY SIZE
+004010             WS-VISITOR-NAME (1:WS-VISITOR-NAME-LEN)
+004015                 DELIMITED BY SIZE
+004020             WS-VISIT-LINE (1:WS-VISIT-LINE-LEN)
+004030                 DELIMITED BY SIZE
+004040             HTM-CLOSING-TAGS DELIMITED BY SIZE
+004050             INTO WS-RESPONSE-BODY
+004060     END-STRING.
+004070 5000-EXIT.
+004080     EXIT.
+004090
+004100*----------------------------------------------------------
+004110 5100-COMPUTE-CONTENT-LENGTH.
+004120*    DETERMINE THE ACTUAL (NON-PADDING) BYTE LENGTH OF THE
+004130*    ASSEMBLED BODY SO A TRUE CONTENT-LENGTH CAN BE SENT.
+004140*----------------------------------------------------------
+004150     PERFORM 5110-SCAN-BODY-1 THRU 5110-EXIT
+004160             VARYING WS-SCAN-IX FROM 30 BY -1
+004170             UNTIL WS-SCAN-IX = 0
+004180                OR HTM-PAGE-HEAD (WS-SCAN-IX:1) NOT = SPACE
+004190     MOVE WS-SCAN-IX TO WS-BODY-1-LEN
+004200     PERFORM 5120-SCAN-BODY-2 THRU 5120-EXIT
+004210             VARYING WS-SCAN-IX FROM 120 BY -1
+004220             UNTIL WS-SCAN-IX = 0
+004230                OR WS-RESPONSE-BODY (WS-SCAN-IX:1) NOT = SPACE
+004240     MOVE WS-SCAN-IX TO WS-BODY-2-LEN
+004250     COMPUTE WS-CONTENT-LEN-NUM =
+004260             WS-BODY-1-LEN + WS-BODY-2-LEN
+004270     MOVE WS-CONTENT-LEN-NUM TO WS-CONTENT-LEN-ED
+004280     STRING "Content-Length: " DELIMITED BY SIZE
+004290             WS-CONTENT-LEN-ED DELIMITED BY SIZE
+004300             INTO WS-CONTENT-LEN-LINE
+004310     END-STRING.
+004320 5100-EXIT.
+004330     EXIT.
+004340
+004350*----------------------------------------------------------
+004360 5110-SCAN-BODY-1.
+004370*    NO-OP BODY - THE TRAILING-SPACE SCAN IS DRIVEN ENTIRELY
+004380*    BY THE PERFORM VARYING/UNTIL CLAUSE ABOVE.
+004390*----------------------------------------------------------
+004400     CONTINUE.
+004410 5110-EXIT.
+004420     EXIT.
+004430
+004440*----------------------------------------------------------
+004450 5120-SCAN-BODY-2.
+004460*    NO-OP BODY - THE TRAILING-SPACE SCAN IS DRIVEN ENTIRELY
+004470*    BY THE PERFORM VARYING/UNTIL CLAUSE ABOVE.
+004480*----------------------------------------------------------
+004490     CONTINUE.
+004500 5120-EXIT.
+004510     EXIT.
+004520
+004530*----------------------------------------------------------
+004540 8000-BUILD-ERROR-BODY.
+004550*    BUILD A STATUS 500 PAGE FOR AN INPUT VALIDATION FAILURE.
+004560*----------------------------------------------------------
+004570     MOVE "Status: 500 Internal Server Error" TO WS-STATUS-LINE
+004580     PERFORM 8010-SCAN-ERROR-MSG THRU 8010-EXIT
+004590             VARYING WS-SCAN-IX FROM 60 BY -1
+004600             UNTIL WS-SCAN-IX = 0
+004610                OR WS-ERROR-MSG (WS-SCAN-IX:1) NOT = SPACE
+004620     MOVE WS-SCAN-IX TO WS-ERROR-MSG-LEN
+004630     MOVE SPACES TO WS-ERROR-BODY
+004640     STRING "<html><body><h1>Error: " DELIMITED BY SIZE
+004650             WS-ERROR-MSG (1:WS-ERROR-MSG-LEN) DELIMITED BY SIZE
+004660             "</h1></body></html>" DELIMITED BY SIZE
+004670             INTO WS-ERROR-BODY
+004680     END-STRING
+004690     PERFORM 8020-SCAN-ERROR-BODY THRU 8020-EXIT
+004700             VARYING WS-SCAN-IX FROM 120 BY -1
+004710             UNTIL WS-SCAN-IX = 0
+004720                OR WS-ERROR-BODY (WS-SCAN-IX:1) NOT = SPACE
+004730     MOVE WS-SCAN-IX TO WS-ERROR-LEN-NUM
+004740     MOVE WS-ERROR-LEN-NUM TO WS-ERROR-LEN-ED
+004750     STRING "Content-Length: " DELIMITED BY SIZE
+004760             WS-ERROR-LEN-ED DELIMITED BY SIZE
+004770             INTO WS-ERROR-LEN-LINE
+004780     END-STRING.
+004790 8000-EXIT.
+004800     EXIT.
+004810
+004820*----------------------------------------------------------
+004830 8010-SCAN-ERROR-MSG.
+004840*    NO-OP BODY - THE TRAILING-SPACE SCAN IS DRIVEN ENTIRELY
+004850*    BY THE PERFORM VARYING/UNTIL CLAUSE ABOVE.
+004860*----------------------------------------------------------
+004870     CONTINUE.
+004880 8010-EXIT.
+004890     EXIT.
+004900
+004910*----------------------------------------------------------
+004920 8020-SCAN-ERROR-BODY.
+004930*    NO-OP BODY - THE TRAILING-SPACE SCAN IS DRIVEN ENTIRELY
+004940*    BY THE PERFORM VARYING/UNTIL CLAUSE ABOVE.
+004950*----------------------------------------------------------
+004960     CONTINUE.
+004970 8020-EXIT.
+004980     EXIT.
+004990
+005000*----------------------------------------------------------
+005010 6000-LOG-VISITOR.
+005020*    APPEND ONE AUDIT RECORD TO VISITOR-LOG FOR THIS RUN. THE
+005030*    FIRST INVOCATION EVER RUN FINDS NO DATASET ON DISK YET, SO
+005040*    A NOT-FOUND STATUS FROM OPEN EXTEND IS HANDLED BY CREATING
+005050*    IT EMPTY AND RE-OPENING FOR EXTEND, THE SAME PATTERN USED
+005060*    FOR HIT-COUNTER ABOVE.
+005070*----------------------------------------------------------
+005080     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+005090     ACCEPT WS-CURRENT-TIME FROM TIME
+005100     OPEN EXTEND VISITOR-LOG
+005110     IF WS-VISITOR-LOG-STATUS = "35"
+005120         OPEN OUTPUT VISITOR-LOG
+005130         CLOSE VISITOR-LOG
+005140         OPEN EXTEND VISITOR-LOG
+005150     END-IF
+005160     MOVE SPACES TO VLG-RECORD
+005170     MOVE WS-CURRENT-DATE TO VLG-LOG-DATE
+005180     MOVE WS-CURRENT-TIME TO VLG-LOG-TIME
+005190     MOVE WS-VISITOR-NAME TO VLG-VISITOR-NAME
+005200     MOVE WS-QUERY-STRING TO VLG-QUERY-STRING
+005210     MOVE WS-LANG-CODE TO VLG-LANG-CODE
+005220     WRITE VLG-RECORD
+005230     CLOSE VISITOR-LOG.
+005240 6000-EXIT.
+005250     EXIT.
+005260
+005270*----------------------------------------------------------
+005280 7000-WRITE-RESPONSE.
+005290*----------------------------------------------------------
+005300     DISPLAY WS-STATUS-LINE
+005310     DISPLAY WS-OUTPUT
+005320     IF WS-ERROR-FOUND
+005330         DISPLAY WS-ERROR-LEN-LINE
+005340         DISPLAY " "
+005350         DISPLAY WS-ERROR-BODY (1:WS-ERROR-LEN-NUM)
+005360     ELSE
+005370         DISPLAY WS-CONTENT-LEN-LINE
+005380         DISPLAY " "
+005390         DISPLAY HTM-PAGE-HEAD (1:WS-BODY-1-LEN)
+005400         DISPLAY WS-RESPONSE-BODY (1:WS-BODY-2-LEN)
+005410     END-IF.
+005420 7000-EXIT.
+005430     EXIT.
+005440
